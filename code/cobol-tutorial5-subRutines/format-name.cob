@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATNAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LNFirstName PIC X(31).
+           01 LNLastName PIC X(30).
+           01 LNFormatted PIC X(63).
+       PROCEDURE DIVISION USING LNFirstName, LNLastName, LNFormatted.
+           MOVE SPACE TO LNFormatted
+           STRING LNLastName DELIMITED BY SPACE
+               ", " DELIMITED BY SIZE
+               LNFirstName DELIMITED BY SPACE
+               INTO LNFormatted
+           END-STRING.
+       EXIT PROGRAM.
