@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSENAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LNFullName PIC X(62).
+           01 LNFirstName PIC X(31).
+           01 LNLastName PIC X(30).
+       PROCEDURE DIVISION USING LNFullName, LNFirstName, LNLastName.
+           MOVE SPACE TO LNFirstName
+           MOVE SPACE TO LNLastName
+           UNSTRING LNFullName DELIMITED BY ALL SPACE
+               INTO LNFirstName, LNLastName
+           END-UNSTRING.
+       EXIT PROGRAM.
