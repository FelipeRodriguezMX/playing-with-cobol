@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYTOTAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderLines ASSIGN TO "./order-lines.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OrderLines.
+       01 OrderLineRecord.
+           02 LineQty PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 RunningTotal PIC 9(8) VALUE ZERO.
+       01 NewTotal PIC 9(8) VALUE ZERO.
+       01 LinesEOF PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MainPara.
+           OPEN INPUT OrderLines.
+           PERFORM AddOneLine UNTIL LinesEOF IS EQUAL TO 'Y'.
+           CLOSE OrderLines.
+           DISPLAY 'Total diario: ' NewTotal.
+           STOP RUN.
+
+       AddOneLine.
+           READ OrderLines
+               AT END MOVE 'Y' TO LinesEOF
+               NOT AT END
+                   CALL 'GETSUM' USING RunningTotal, LineQty, NewTotal
+                   MOVE NewTotal TO RunningTotal
+           END-READ.
