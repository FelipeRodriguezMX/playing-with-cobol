@@ -8,17 +8,73 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CustomerFile ASSIGN TO "./Customer.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWorkFile ASSIGN TO "./custsort.tmp".
+           SELECT SortedCustomerFile ASSIGN TO "./CustomerSorted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionReport ASSIGN TO "./CustomerExceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "./ReportsCheckpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CkptStatus.
+           SELECT ReportTruncFile ASSIGN TO "./CustomerReportTrunc.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionTruncFile
+               ASSIGN TO "./CustomerExceptionsTrunc.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerReport.
        01 PrintLine PIC X(73).
 
+       FD ExceptionReport.
+       01 ExceptionLine PIC X(73).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkptRecsProcessed PIC 9(7).
+           02 CkptLastIDNum PIC 9(5).
+           02 CkptPageCount PIC 99.
+           02 CkptLineCount PIC 99.
+           02 CkptCustomerCount PIC 9(5).
+           02 CkptExceptionCount PIC 9(5).
+           02 CkptReportLines PIC 9(7).
+           02 CkptExceptionLines PIC 9(7).
+
+       FD ReportTruncFile.
+       01 ReportTruncLine PIC X(73).
+
+       FD ExceptionTruncFile.
+       01 ExceptionTruncLine PIC X(73).
+
        FD CustomerFile.
+       01 SrcCustomerData.
+           02 SrcIDNum PIC 9(5).
+           02 SrcCustName.
+               03 SrcFirstName PIC X(31).
+               03 SrcLastName PIC X(30).
+           02 SrcCustAddress PIC X(40).
+           02 SrcPhone PIC X(15).
+           02 SrcEmail PIC X(40).
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02 SortIDNum PIC 9(5).
+           02 SortCustName.
+               03 SortFirstName PIC X(31).
+               03 SortLastName PIC X(30).
+           02 SortCustAddress PIC X(40).
+           02 SortPhone PIC X(15).
+           02 SortEmail PIC X(40).
+
+       FD SortedCustomerFile.
        01 CustomerData.
            02 IDNum PIC 9(5).
            02 CustName.
                03 FirstName PIC X(31).
                03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
            88 WSEOF VALUE HIGH-VALUE.
 
        WORKING-STORAGE SECTION.
@@ -28,52 +84,315 @@
            02 FILLER PIC X(15) VALUE SPACE.
            02 FILLER PIC X(7) VALUE "Page:  ".
            02 PrnPageNum PIC Z9.
-       01 Heads PIC X(73) VALUE "IDNum     FirstName          LastName".
+       01 Heads PIC X(73) VALUE "IDNum     LastName, FirstName".
        01 CustomerDetailLine.
            02 FILLER PIC X VALUE SPACE.
            02 PrnCustID PIC 9(5).
            02 FILLER PIC X(4) VALUE SPACE.
-           02 PrnFName PIC X(31).
-           02 FILLER PIC XX VALUE SPACE.
-           02 PrnLName PIC X(30).
+           02 PrnCustName PIC X(63).
+       01 FormattedName PIC X(63).
        01 ReportFooting PIC X(13) VALUE "End of Report".
-       01 LineCount PIC 99 VALUE ZERO. 
-           88 NewPageRequired VALUE 40 THRU 99.
+       01 CustomerCountLine.
+           02 FILLER PIC X(17) VALUE "Total Customers: ".
+           02 PrnCustomerCount PIC ZZZZ9.
+       01 LabelNameLine.
+           02 PrnLabelFirst PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnLabelLast PIC X(30).
+       01 LabelAddressLine.
+           02 PrnLabelAddress PIC X(40).
+       01 LabelBlankLine PIC X(73) VALUE SPACE.
+       01 CsvHeadingLine PIC X(73) VALUE "IDNum,FirstName,LastName".
+       01 CsvLine PIC X(73).
+       01 ExceptionDetailLine.
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnExcID PIC X(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnExcFName PIC X(31).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PrnExcLName PIC X(30).
+       01 LineCount PIC 99 VALUE ZERO.
        01 PageCount PIC 99 VALUE ZERO.
+       01 CustomerCount PIC 9(5) VALUE ZERO.
+       01 ExceptionCount PIC 9(5) VALUE ZERO.
+       01 RecordValid PIC X.
+       01 PageSizeParam PIC X(5).
+       01 PageSizeLimit PIC 99 VALUE 40.
+       01 ReportFormat PIC X(5) VALUE "LIST".
+       01 CkptStatus PIC XX.
+       01 ResumedRun PIC X VALUE 'N'.
+       01 RecsProcessed PIC 9(7) VALUE ZERO.
+       01 CheckpointInterval PIC 999 VALUE 50.
+       01 SkipIndex PIC 9(7).
+       01 ReportLinesWritten PIC 9(7) VALUE ZERO.
+       01 ExceptionLinesWritten PIC 9(7) VALUE ZERO.
+       01 TruncEOF PIC X VALUE 'N'.
+       01 TruncLineIndex PIC 9(7).
+       01 CopyLineBuffer PIC X(73).
 
        PROCEDURE DIVISION.
-           OPEN INPUT CustomerFile.
-           OPEN OUTPUT CustomerReport.
-           PERFORM PrintPageHeading
-           READ CustomerFile
+           PERFORM LoadPageSize
+           PERFORM LoadReportFormat
+           SORT SortWorkFile ON ASCENDING KEY SortLastName
+               USING CustomerFile
+               GIVING SortedCustomerFile.
+           PERFORM LoadCheckpoint
+           OPEN INPUT SortedCustomerFile.
+           IF ResumedRun IS EQUAL TO 'Y' THEN
+               PERFORM TruncateCustomerReport
+               PERFORM TruncateExceptionReport
+               OPEN EXTEND CustomerReport
+               OPEN EXTEND ExceptionReport
+               PERFORM SkipToCheckpoint
+           ELSE
+               OPEN OUTPUT CustomerReport
+               OPEN OUTPUT ExceptionReport
+               EVALUATE ReportFormat
+                   WHEN "LABEL"
+                       CONTINUE
+                   WHEN "CSV"
+                       WRITE PrintLine FROM CsvHeadingLine
+                       ADD 1 TO ReportLinesWritten
+                   WHEN OTHER
+                       PERFORM PrintPageHeading
+               END-EVALUATE
+           END-IF.
+           READ SortedCustomerFile
                AT END SET WSEOF TO TRUE
            END-READ
            PERFORM PrintReportBody UNTIL WSEOF
-               WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 
-               LINES.
-           CLOSE CustomerFile, CustomerReport.
+               EVALUATE ReportFormat
+                   WHEN "LABEL"
+                       CONTINUE
+                   WHEN "CSV"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE CustomerCount TO PrnCustomerCount
+                       WRITE PrintLine FROM CustomerCountLine
+                           AFTER ADVANCING 5 LINES
+                       ADD 5 TO ReportLinesWritten
+                       WRITE PrintLine FROM ReportFooting
+                           AFTER ADVANCING 2 LINES
+                       ADD 2 TO ReportLinesWritten
+               END-EVALUATE.
+           CLOSE SortedCustomerFile, CustomerReport, ExceptionReport.
+           PERFORM DeleteCheckpoint.
            STOP RUN.
 
+       LoadPageSize.
+           ACCEPT PageSizeParam FROM ENVIRONMENT "REPORTSDATA_PAGESIZE".
+           IF FUNCTION TEST-NUMVAL(PageSizeParam) IS EQUAL TO ZERO THEN
+               COMPUTE PageSizeLimit = FUNCTION NUMVAL(PageSizeParam)
+               IF PageSizeLimit IS EQUAL TO ZERO THEN
+                   MOVE 40 TO PageSizeLimit
+               END-IF
+           END-IF.
+
+       LoadReportFormat.
+           ACCEPT ReportFormat FROM ENVIRONMENT "REPORTSDATA_FORMAT".
+           IF ReportFormat IS NOT EQUAL TO "LABEL" AND
+               ReportFormat IS NOT EQUAL TO "CSV" THEN
+               MOVE "LIST" TO ReportFormat
+           END-IF.
+
        PrintPageHeading.
            WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
            WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
+           ADD 6 TO ReportLinesWritten
            MOVE 3 TO LineCount
            ADD 1 TO PageCount.
 
        PrintReportBody.
-           IF NewPageRequired 
+           PERFORM ValidateRecord
+           IF RecordValid IS EQUAL TO 'N' THEN
+               PERFORM WriteExceptionRecord
+           ELSE
+               EVALUATE ReportFormat
+                   WHEN "LABEL"
+                       PERFORM PrintLabelRecord
+                   WHEN "CSV"
+                       PERFORM PrintCsvRecord
+                   WHEN OTHER
+                       PERFORM PrintDetailRecord
+               END-EVALUATE
+           END-IF.
+           ADD 1 TO RecsProcessed
+           IF FUNCTION MOD(RecsProcessed, CheckpointInterval)
+               IS EQUAL TO ZERO THEN
+               PERFORM WriteCheckpoint
+           END-IF.
+           READ SortedCustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ.
+
+       LoadCheckpoint.
+           MOVE 'N' TO ResumedRun.
+           OPEN INPUT CheckpointFile.
+           IF CkptStatus IS EQUAL TO "00" THEN
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CkptRecsProcessed TO RecsProcessed
+                       MOVE CkptPageCount TO PageCount
+                       MOVE CkptLineCount TO LineCount
+                       MOVE CkptCustomerCount TO CustomerCount
+                       MOVE CkptExceptionCount TO ExceptionCount
+                       MOVE CkptReportLines TO ReportLinesWritten
+                       MOVE CkptExceptionLines TO ExceptionLinesWritten
+                       MOVE 'Y' TO ResumedRun
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       SkipToCheckpoint.
+           PERFORM SkipOneRecord
+               VARYING SkipIndex FROM 1 BY 1
+               UNTIL SkipIndex IS GREATER THAN RecsProcessed.
+
+       SkipOneRecord.
+           READ SortedCustomerFile
+               AT END SET WSEOF TO TRUE
+           END-READ.
+
+       WriteCheckpoint.
+           MOVE RecsProcessed TO CkptRecsProcessed.
+           MOVE IDNum TO CkptLastIDNum.
+           MOVE PageCount TO CkptPageCount.
+           MOVE LineCount TO CkptLineCount.
+           MOVE CustomerCount TO CkptCustomerCount.
+           MOVE ExceptionCount TO CkptExceptionCount.
+           MOVE ReportLinesWritten TO CkptReportLines.
+           MOVE ExceptionLinesWritten TO CkptExceptionLines.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointRecord.
+           CLOSE CheckpointFile.
+
+       DeleteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           CLOSE CheckpointFile.
+
+       TruncateCustomerReport.
+           MOVE 'N' TO TruncEOF.
+           MOVE ZERO TO TruncLineIndex.
+           OPEN INPUT CustomerReport.
+           OPEN OUTPUT ReportTruncFile.
+           PERFORM CopyReportLine UNTIL TruncEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerReport, ReportTruncFile.
+           MOVE 'N' TO TruncEOF.
+           OPEN INPUT ReportTruncFile.
+           OPEN OUTPUT CustomerReport.
+           PERFORM ReloadReportLine UNTIL TruncEOF IS EQUAL TO 'Y'.
+           CLOSE ReportTruncFile, CustomerReport.
+
+       CopyReportLine.
+           READ CustomerReport INTO CopyLineBuffer
+               AT END MOVE 'Y' TO TruncEOF
+               NOT AT END
+                   INSPECT CopyLineBuffer
+                       REPLACING ALL X"0C" BY SPACE
+                   ADD 1 TO TruncLineIndex
+                   IF TruncLineIndex IS GREATER THAN CkptReportLines
+                       THEN
+                       MOVE 'Y' TO TruncEOF
+                   ELSE
+                       WRITE ReportTruncLine FROM CopyLineBuffer
+                   END-IF
+           END-READ.
+
+       ReloadReportLine.
+           READ ReportTruncFile INTO CopyLineBuffer
+               AT END MOVE 'Y' TO TruncEOF
+               NOT AT END
+                   INSPECT CopyLineBuffer
+                       REPLACING ALL X"0C" BY SPACE
+                   WRITE PrintLine FROM CopyLineBuffer
+           END-READ.
+
+       TruncateExceptionReport.
+           MOVE 'N' TO TruncEOF.
+           MOVE ZERO TO TruncLineIndex.
+           OPEN INPUT ExceptionReport.
+           OPEN OUTPUT ExceptionTruncFile.
+           PERFORM CopyExceptionLine UNTIL TruncEOF IS EQUAL TO 'Y'.
+           CLOSE ExceptionReport, ExceptionTruncFile.
+           MOVE 'N' TO TruncEOF.
+           OPEN INPUT ExceptionTruncFile.
+           OPEN OUTPUT ExceptionReport.
+           PERFORM ReloadExceptionLine UNTIL TruncEOF IS EQUAL TO 'Y'.
+           CLOSE ExceptionTruncFile, ExceptionReport.
+
+       CopyExceptionLine.
+           READ ExceptionReport INTO CopyLineBuffer
+               AT END MOVE 'Y' TO TruncEOF
+               NOT AT END
+                   ADD 1 TO TruncLineIndex
+                   IF TruncLineIndex IS GREATER THAN CkptExceptionLines
+                       THEN
+                       MOVE 'Y' TO TruncEOF
+                   ELSE
+                       WRITE ExceptionTruncLine FROM CopyLineBuffer
+                   END-IF
+           END-READ.
+
+       ReloadExceptionLine.
+           READ ExceptionTruncFile INTO CopyLineBuffer
+               AT END MOVE 'Y' TO TruncEOF
+               NOT AT END WRITE ExceptionLine FROM CopyLineBuffer
+           END-READ.
+
+       ValidateRecord.
+           MOVE 'Y' TO RecordValid.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               MOVE 'N' TO RecordValid
+           END-IF.
+           IF FirstName IS EQUAL TO SPACE AND
+               LastName IS EQUAL TO SPACE THEN
+               MOVE 'N' TO RecordValid
+           END-IF.
+
+       WriteExceptionRecord.
+           ADD 1 TO ExceptionCount
+           MOVE IDNum TO PrnExcID
+           MOVE FirstName TO PrnExcFName
+           MOVE LastName TO PrnExcLName
+           WRITE ExceptionLine FROM ExceptionDetailLine
+           ADD 1 TO ExceptionLinesWritten.
+
+       PrintDetailRecord.
+           IF LineCount IS NOT LESS THAN PageSizeLimit
                MOVE PageCount TO PrnPageNum
                WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+               ADD 5 TO ReportLinesWritten
                PERFORM PrintPageHeading
            END-IF.
+           ADD 1 TO CustomerCount
            MOVE IDNum TO PrnCustID
-           MOVE FirstName TO PrnFName
-           MOVE LastName TO PrnLName
+           CALL 'FORMATNAME' USING FirstName, LastName, FormattedName
+           MOVE FormattedName TO PrnCustName
            WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1
-           LINE 
-           ADD 1 TO LineCount
-           READ CustomerFile
-               AT END SET WSEOF TO TRUE
-           END-READ.
-           
-       
\ No newline at end of file
+           LINE
+           ADD 1 TO ReportLinesWritten
+           ADD 1 TO LineCount.
+
+       PrintLabelRecord.
+           ADD 1 TO CustomerCount
+           MOVE FirstName TO PrnLabelFirst
+           MOVE LastName TO PrnLabelLast
+           MOVE CustAddress TO PrnLabelAddress
+           WRITE PrintLine FROM LabelNameLine AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM LabelAddressLine AFTER ADVANCING 1 LINE
+           WRITE PrintLine FROM LabelBlankLine AFTER ADVANCING 1 LINE
+           ADD 3 TO ReportLinesWritten.
+
+       PrintCsvRecord.
+           ADD 1 TO CustomerCount
+           MOVE SPACE TO CsvLine
+           STRING IDNum DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FirstName DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LastName DELIMITED BY SPACE
+               INTO CsvLine
+           END-STRING
+           WRITE PrintLine FROM CsvLine
+           ADD 1 TO ReportLinesWritten.
