@@ -6,7 +6,10 @@
            SELECT CustomerFile ASSIGN TO "./Customer.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
-     
+           SELECT TransFile ASSIGN TO "./CustomerTrans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
@@ -15,16 +18,121 @@
            02 CustName.
                03 FirstName PIC X(31).
                03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+
+       FD TransFile.
+       01 TransData.
+           02 TransIDNum PIC 9(5).
+           02 TransFirstName PIC X(31).
+           02 TransLastName PIC X(30).
+           02 TransCustAddress PIC X(40).
+           02 TransPhone PIC X(15).
+           02 TransEmail PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 LoadEOF PIC X VALUE 'N'.
+       01 TransEOF PIC X VALUE 'N'.
+       01 RunMode PIC X(5).
+       01 WSIDCount PIC 9(5) VALUE ZERO.
+       01 WSIDTable.
+           02 WSIDEntry PIC 9(5)
+               OCCURS 1 TO 99999 TIMES
+               DEPENDING ON WSIDCount
+               INDEXED BY WI.
+       01 DupFound PIC X.
+
        PROCEDURE DIVISION.
-           OPEN EXTEND CustomerFile.
-               DISPLAY "Insert id: " WITH NO ADVANCING
-               ACCEPT IDNum
-               DISPLAY "First Name: " WITH NO ADVANCING
-               ACCEPT FirstName
-               DISPLAY "Last Name: " WITH NO ADVANCING
-               ACCEPT LastName
-               WRITE CustomerData
-               END-WRITE.
+
+       MainPara.
+           ACCEPT RunMode FROM ENVIRONMENT "WRITEDATA_MODE".
+           PERFORM LoadExistingIDs
+           OPEN EXTEND CustomerFile
+           IF RunMode IS EQUAL TO "BATCH" THEN
+               PERFORM BatchLoad
+           ELSE
+               PERFORM InteractiveLoad
+           END-IF
            CLOSE CustomerFile.
            STOP RUN.
+
+       InteractiveLoad.
+           PERFORM GetNewID UNTIL DupFound IS EQUAL TO 'N'
+           DISPLAY "First Name: " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "Last Name: " WITH NO ADVANCING
+           ACCEPT LastName
+           DISPLAY "Address: " WITH NO ADVANCING
+           ACCEPT CustAddress
+           DISPLAY "Phone: " WITH NO ADVANCING
+           ACCEPT Phone
+           DISPLAY "Email: " WITH NO ADVANCING
+           ACCEPT Email
+           WRITE CustomerData
+           END-WRITE.
+
+       BatchLoad.
+           OPEN INPUT TransFile.
+           PERFORM BatchLoadOneRecord UNTIL TransEOF IS EQUAL TO 'Y'.
+           CLOSE TransFile.
+
+       BatchLoadOneRecord.
+           READ TransFile
+               AT END MOVE 'Y' TO TransEOF
+               NOT AT END
+                   MOVE TransIDNum TO IDNum
+                   MOVE TransFirstName TO FirstName
+                   MOVE TransLastName TO LastName
+                   MOVE TransCustAddress TO CustAddress
+                   MOVE TransPhone TO Phone
+                   MOVE TransEmail TO Email
+                   PERFORM CheckDuplicateID
+                   IF DupFound IS EQUAL TO 'Y' THEN
+                       DISPLAY "Id ya esta siendo usado: " IDNum
+                   ELSE
+                       WRITE CustomerData
+                       ADD 1 TO WSIDCount
+                       MOVE IDNum TO WSIDEntry(WSIDCount)
+                   END-IF
+           END-READ.
+
+       LoadExistingIDs.
+           OPEN INPUT CustomerFile.
+           PERFORM LoadOneID UNTIL LoadEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerFile.
+
+       LoadOneID.
+           READ CustomerFile
+               AT END MOVE 'Y' TO LoadEOF
+               NOT AT END
+                   ADD 1 TO WSIDCount
+                   MOVE IDNum TO WSIDEntry(WSIDCount)
+           END-READ.
+
+       GetNewID.
+           DISPLAY "Insert id: " WITH NO ADVANCING.
+           ACCEPT IDNum.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               DISPLAY "Id invalido, debe ser numerico y mayor a cero."
+               MOVE 'Y' TO DupFound
+           ELSE
+               PERFORM CheckDuplicateID
+               IF DupFound IS EQUAL TO 'Y' THEN
+                   DISPLAY "Id ya esta siendo usado"
+               END-IF
+           END-IF.
+
+       CheckDuplicateID.
+           MOVE 'N' TO DupFound.
+           IF WSIDCount IS GREATER THAN ZERO THEN
+               PERFORM CheckOneID
+                   VARYING WI FROM 1 BY 1
+                   UNTIL WI IS GREATER THAN WSIDCount
+                   OR DupFound IS EQUAL TO 'Y'
+           END-IF.
+
+       CheckOneID.
+           IF WSIDEntry(WI) IS EQUAL TO IDNum THEN
+               MOVE 'Y' TO DupFound
+           END-IF.
