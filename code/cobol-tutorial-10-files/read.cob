@@ -14,21 +14,95 @@
            02 CustName.
                03 FirstName PIC X(31).
                03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
        WORKING-STORAGE SECTION.
        01 WSCustomer.
            02 WSIDNum PIC 9(5).
            02 WSCustName.
                03 WSFirstName PIC X(31).
                03 WSLastName PIC X(30).
+           02 WSAddress PIC X(40).
+           02 WSPhone PIC X(15).
+           02 WSEmail PIC X(40).
        01 WSEOF PIC A(1).
+       01 FilterMode PIC 9.
+       01 FilterIDFrom PIC 9(5).
+       01 FilterIDTo PIC 9(5).
+       01 FilterLastNamePrefix PIC X(30).
+       01 PrefixLen PIC 99.
+       01 RecordsRead PIC 9(7) VALUE ZERO.
        PROCEDURE DIVISION.
+       MainPara.
+           PERFORM PromptFilter
            OPEN INPUT CustomerFile.
                PERFORM UNTIL WSEOF IS EQUAL TO 'Y'
                    READ CustomerFile INTO WSCUSTOMER
                        AT END MOVE 'Y' TO WSEOF
-                       NOT AT END DISPLAY WSCUSTOMER
+                       NOT AT END PERFORM ShowIfSelected
                    END-READ
                END-PERFORM
            CLOSE CustomerFile.
+           DISPLAY ' '
+           DISPLAY 'Registros leidos: ' RecordsRead.
            STOP RUN.
-       
\ No newline at end of file
+
+       PromptFilter.
+           DISPLAY 'Filtrar por (1) Todos (2) Rango de Id'
+           DISPLAY '(3) Prefijo de Apellido:' WITH NO ADVANCING.
+           ACCEPT FilterMode.
+           EVALUATE FilterMode
+               WHEN 2
+                   PERFORM PromptFilterIDFrom
+                       UNTIL FilterIDFrom IS NUMERIC AND
+                           FilterIDFrom > ZERO
+                   PERFORM PromptFilterIDTo
+                       UNTIL FilterIDTo IS NUMERIC AND
+                           FilterIDTo > ZERO
+               WHEN 3
+                   DISPLAY 'Prefijo de Apellido:' WITH NO ADVANCING
+                   ACCEPT FilterLastNamePrefix
+                   INSPECT FilterLastNamePrefix TALLYING PrefixLen
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                   IF PrefixLen IS EQUAL TO ZERO THEN
+                       MOVE 1 TO FilterMode
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       PromptFilterIDFrom.
+           DISPLAY 'Id desde:' WITH NO ADVANCING.
+           ACCEPT FilterIDFrom.
+           IF FilterIDFrom IS NOT NUMERIC OR
+               FilterIDFrom IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO FilterIDFrom
+           END-IF.
+
+       PromptFilterIDTo.
+           DISPLAY 'Id hasta:' WITH NO ADVANCING.
+           ACCEPT FilterIDTo.
+           IF FilterIDTo IS NOT NUMERIC OR
+               FilterIDTo IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO FilterIDTo
+           END-IF.
+
+       ShowIfSelected.
+           ADD 1 TO RecordsRead.
+           EVALUATE FilterMode
+               WHEN 2
+                   IF WSIDNum IS NOT LESS THAN FilterIDFrom AND
+                       WSIDNum IS NOT GREATER THAN FilterIDTo THEN
+                       DISPLAY WSCUSTOMER
+                   END-IF
+               WHEN 3
+                   IF FilterLastNamePrefix(1:PrefixLen) IS EQUAL TO
+                       WSLastName(1:PrefixLen) THEN
+                       DISPLAY WSCUSTOMER
+                   END-IF
+               WHEN OTHER
+                   DISPLAY WSCUSTOMER
+           END-EVALUATE.
