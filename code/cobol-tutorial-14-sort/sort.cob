@@ -5,40 +5,151 @@
        file-control.
            select workfile assign to './work.tmp'.
            select file1 assign to './data.dat'
-               organization  is line sequential. 
+               organization  is line sequential.
            select file2 assign to './data3.dat'
-               organization  is line sequential. 
+               organization  is line sequential.
            select newFile assign to './data4.dat'
-               organization  is line sequential. 
+               organization  is line sequential.
+           select dupFile assign to './data4-dupes.dat'
+               organization  is line sequential.
+           select file2Filtered assign to './data3-nodupes.dat'
+               organization  is line sequential.
        data division.
        file section.
        fd file1.
        01 studData.
-           02 idNum pic 9.
+           02 idNum pic 9(4).
            02 studName pic x(9).
        fd file2.
        01 studData2.
-           02 idNum2 pic 9.
+           02 idNum2 pic 9(4).
            02 studName2 pic x(9).
+       fd file2Filtered.
+       01 studData2Filtered.
+           02 idNum2Filtered pic 9(4).
+           02 studName2Filtered pic x(9).
        sd workfile.
        01 WstudData.
-           02 widNum pic 9.
+           02 widNum pic 9(4).
            02 wstudName pic x(9).
        fd NEWFILE.
        01 NstudData.
-           02 NidNum pic 9.
+           02 NidNum pic 9(4).
            02 NstudName pic x(9).
+       fd dupFile.
+       01 DupData.
+           02 DupIDNum pic 9(4).
+           02 DupName pic x(9).
         *>    fd file2.
         *>    01 sstudData.
         *>        02 sidNum pic 9.
         *>        02 sstudName pic x(9).
        working-storage section.
+       01 file1EOF pic x value 'N'.
+       01 file2EOF pic x value 'N'.
+       01 newFileEOF pic x value 'N'.
+       01 file1Count pic 9(5) value zero.
+       01 file2Count pic 9(5) value zero.
+       01 dupCount pic 9(5) value zero.
+       01 mergedCount pic 9(5) value zero.
+       01 dupFound pic x.
+       01 table1Count pic 9(4) value zero.
+       01 table1.
+           02 table1Entry
+               occurs 1 to 9999 times
+               depending on table1Count
+               indexed by T1I.
+               03 table1ID pic 9(4).
        procedure division.
-        *>    sort workfile on ascending key sidNum
-        *>        using  file1
-        *>        giving file2.
-           MERGE workfile on ascending key NidNum
-           using  file1 file2
+           perform loadTable1
+           perform detectDuplicates
+           perform filterFile2Duplicates
+           MERGE workfile on ascending key NidNum NstudName
+           using  file1 file2Filtered
            GIVING newFile
 
-           stop run.
\ No newline at end of file
+           perform countMergedFile
+           display 'Registros en file1:       ' file1Count
+           display 'Registros en file2:       ' file2Count
+           display 'Claves duplicadas:        ' dupCount
+           display 'Registros en newFile:     ' mergedCount
+           stop run.
+
+       loadTable1.
+           open input file1.
+           perform loadOneID until file1EOF is equal to 'Y'.
+           close file1.
+
+       loadOneID.
+           read file1
+               at end move 'Y' to file1EOF
+               not at end
+                   add 1 to file1Count
+                   add 1 to table1Count
+                   move idNum to table1ID(table1Count)
+           end-read.
+
+       detectDuplicates.
+           open input file2.
+           open output dupFile.
+           perform checkOneFile2Record until file2EOF is equal to 'Y'.
+           close file2, dupFile.
+
+       checkOneFile2Record.
+           read file2
+               at end move 'Y' to file2EOF
+               not at end
+                   add 1 to file2Count
+                   perform checkDuplicateID
+                   if dupFound is equal to 'Y' then
+                       add 1 to dupCount
+                       move idNum2 to DupIDNum
+                       move studName2 to DupName
+                       write DupData
+                   end-if
+           end-read.
+
+       checkDuplicateID.
+           move 'N' to dupFound.
+           if table1Count is greater than zero then
+               perform checkOneTable1ID
+                   varying T1I from 1 by 1
+                   until T1I is greater than table1Count
+                   or dupFound is equal to 'Y'
+           end-if.
+
+       checkOneTable1ID.
+           if table1ID(T1I) is equal to idNum2 then
+               move 'Y' to dupFound
+           end-if.
+
+       filterFile2Duplicates.
+           move 'N' to file2EOF.
+           open input file2.
+           open output file2Filtered.
+           perform filterOneFile2Record until file2EOF is equal to 'Y'.
+           close file2, file2Filtered.
+
+       filterOneFile2Record.
+           read file2
+               at end move 'Y' to file2EOF
+               not at end
+                   perform checkDuplicateID
+                   if dupFound is equal to 'N' then
+                       move idNum2 to idNum2Filtered
+                       move studName2 to studName2Filtered
+                       write studData2Filtered
+                   end-if
+           end-read.
+
+       countMergedFile.
+           open input newFile.
+           perform countOneMergedRecord until newFileEOF is equal to
+           'Y'.
+           close newFile.
+
+       countOneMergedRecord.
+           read newFile
+               at end move 'Y' to newFileEOF
+               not at end add 1 to mergedCount
+           end-read.
