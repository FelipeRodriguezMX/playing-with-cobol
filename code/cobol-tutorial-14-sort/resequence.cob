@@ -0,0 +1,31 @@
+       identification division.
+       program-id. resequence-file.
+       environment division.
+       input-output section .
+       file-control.
+           select resWorkFile assign to './resequence.tmp'.
+           select inFile assign to './data.dat'
+               organization  is line sequential.
+           select outFile assign to './data5.dat'
+               organization  is line sequential.
+       data division.
+       file section.
+       fd inFile.
+       01 inData.
+           02 inIDNum pic 9(4).
+           02 inStudName pic x(9).
+       sd resWorkFile.
+       01 resData.
+           02 resIDNum pic 9(4).
+           02 resStudName pic x(9).
+       fd outFile.
+       01 outData.
+           02 outIDNum pic 9(4).
+           02 outStudName pic x(9).
+       working-storage section.
+       procedure division.
+           sort resWorkFile on ascending key resIDNum
+               using  inFile
+               giving outFile.
+
+           stop run.
