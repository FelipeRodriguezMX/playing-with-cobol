@@ -2,16 +2,101 @@
        PROGRAM-ID. COBOL-TUTORIAL8-DECIMALS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TaxRateFile ASSIGN TO "./taxrates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD TaxRateFile.
+       01 TaxRateRecord.
+           02 TRFJurisdiction PIC X(2).
+           02 TRFEffectiveDate PIC 9(8).
+           02 TRFRate PIC V999.
+
        WORKING-STORAGE SECTION.
        01 Price PIC 9(4)V99.
-       01 TaxRate PIC V999 VALUE .075.
        01 Fullprice PIC 9(4)V99.
+       01 RateCount PIC 9(2) VALUE ZERO.
+       01 TaxRateTable.
+           02 TaxRateEntry
+               OCCURS 1 TO 99 TIMES
+               DEPENDING ON RateCount
+               INDEXED BY RI.
+               03 TRJurisdiction PIC X(2).
+               03 TREffectiveDate PIC 9(8).
+               03 TRRate PIC V999.
+       01 RateEOF PIC X VALUE 'N'.
+       01 RateFound PIC X.
+       01 BestDate PIC 9(8) VALUE ZERO.
+       01 Jurisdiction PIC X(2).
+       01 AsOfDate PIC 9(8).
+       01 TaxRate PIC V999.
+       01 LineTax PIC 9(4)V99.
+       01 MoreLines PIC X.
+       01 InvoiceSubtotal PIC 9(6)V99 VALUE ZERO.
+       01 InvoiceTax PIC 9(6)V99 VALUE ZERO.
+       01 InvoiceGrandTotal PIC 9(6)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
+       MainPara.
+           PERFORM LoadTaxRateTable
+           DISPLAY "Enter jurisdiction: " WITH NO ADVANCING
+           ACCEPT Jurisdiction
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AsOfDate
+           PERFORM LookupTaxRate
+           PERFORM AddInvoiceLine UNTIL MoreLines IS EQUAL TO 'N'
+           COMPUTE InvoiceGrandTotal
+               = InvoiceSubtotal + InvoiceTax
+           DISPLAY "Subtotal:    " InvoiceSubtotal
+           DISPLAY "Tax:         " InvoiceTax
+           DISPLAY "Total:       " InvoiceGrandTotal
+           STOP RUN.
+
+       LoadTaxRateTable.
+           OPEN INPUT TaxRateFile.
+           PERFORM LoadOneRate UNTIL RateEOF IS EQUAL TO 'Y'.
+           CLOSE TaxRateFile.
+
+       LoadOneRate.
+           READ TaxRateFile
+               AT END MOVE 'Y' TO RateEOF
+               NOT AT END
+                   ADD 1 TO RateCount
+                   MOVE TRFJurisdiction TO TRJurisdiction(RateCount)
+                   MOVE TRFEffectiveDate TO
+                       TREffectiveDate(RateCount)
+                   MOVE TRFRate TO TRRate(RateCount)
+           END-READ.
+
+       LookupTaxRate.
+           MOVE 'N' TO RateFound
+           MOVE ZERO TO BestDate
+           MOVE .075 TO TaxRate
+           IF RateCount IS GREATER THAN ZERO THEN
+               PERFORM CheckOneRate
+                   VARYING RI FROM 1 BY 1
+                   UNTIL RI IS GREATER THAN RateCount
+           END-IF.
+
+       CheckOneRate.
+           IF TRJurisdiction(RI) IS EQUAL TO Jurisdiction AND
+               TREffectiveDate(RI) IS NOT GREATER THAN AsOfDate THEN
+               IF RateFound IS EQUAL TO 'N' OR
+                   TREffectiveDate(RI) IS GREATER THAN BestDate THEN
+                   MOVE TRRate(RI) TO TaxRate
+                   MOVE TREffectiveDate(RI) TO BestDate
+                   MOVE 'Y' TO RateFound
+               END-IF
+           END-IF.
+
+       AddInvoiceLine.
            DISPLAY "Enter the price: " WITH NO ADVANCING
            ACCEPT Price
            COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
+           COMPUTE LineTax ROUNDED = Price * TaxRate
            DISPLAY "Tax + Price: " FullPrice
-           STOP RUN.
-       
\ No newline at end of file
+           ADD Price TO InvoiceSubtotal
+           ADD LineTax TO InvoiceTax
+           DISPLAY "Otra linea? (S/N): " WITH NO ADVANCING
+           ACCEPT MoreLines.
