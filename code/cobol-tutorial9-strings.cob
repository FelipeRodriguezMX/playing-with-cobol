@@ -18,6 +18,12 @@
        01 Ptr PIC 9 VALUE 1.
        01 SStr3 PIC X(3).
        01 SStr4 PIC X(3).
+       01 DemoFirst PIC X(31) VALUE 'Martin'.
+       01 DemoLast PIC X(30) VALUE 'King'.
+       01 DemoFormatted PIC X(63).
+       01 DemoFullName PIC X(62) VALUE 'Rosa   Parks'.
+       01 DemoParsedFirst PIC X(31).
+       01 DemoParsedLast PIC X(30).
        PROCEDURE DIVISION.
        INSPECT SampStr TALLYING Numchars FOR CHARACTERS.
        DISPLAY "Number of charracters: "Numchars.
@@ -27,30 +33,38 @@
        DISPLAY FUNCTION LOWER-CASE(SampStr)
 
        STRING FName DELIMITED BY SIZE
-       SPACE 
-       LName DELIMITED BY SIZE
-       INTO FLName.
+           SPACE DELIMITED BY SIZE
+           LName DELIMITED BY SIZE
+           INTO FLName.
        DISPLAY FLName.
-       
+
        STRING FLName DELIMITED BY SPACES
-       SPACE 
-       MName DELIMITED BY SIZE
-       SPACE 
-       LName DELIMITED BY SIZE
-       INTO FMLName
-       ON OVERFLOW DISPLAY "Overflowed".
+           SPACE DELIMITED BY SIZE
+           MName DELIMITED BY SIZE
+           SPACE DELIMITED BY SIZE
+           LName DELIMITED BY SIZE
+           INTO FMLName
+           ON OVERFLOW DISPLAY "Overflowed".
        DISPLAY FMLName.
-       
+
        STRING SStr1 DELIMITED BY SIZE
-       SPACE
-       SStr2 DELIMITED BY "#"
-       INTO Dest
-       WITH POINTER Ptr
-       ON OVERFLOW DISPLAY "Overflowed".
+           SPACE DELIMITED BY SIZE
+           SStr2 DELIMITED BY "#"
+           INTO Dest
+           WITH POINTER Ptr
+           ON OVERFLOW DISPLAY "Overflowed".
        DISPLAY Dest.
        
        UNSTRING SStr1 DELIMITED BY SPACE
-       INTO SStr3, SStr4
+           INTO SStr3, SStr4
        END-UNSTRING.
        DISPLAY SStr4.
+
+       CALL 'FORMATNAME' USING DemoFirst, DemoLast, DemoFormatted.
+       DISPLAY DemoFormatted.
+
+       CALL 'PARSENAME' USING DemoFullName, DemoParsedFirst,
+           DemoParsedLast.
+       DISPLAY DemoParsedFirst.
+       DISPLAY DemoParsedLast.
        STOP RUN.
\ No newline at end of file
