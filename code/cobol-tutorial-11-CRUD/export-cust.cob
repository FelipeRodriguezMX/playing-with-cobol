@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTCUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CustomerIndexFile ASSIGN TO "./customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDXIDNum.
+            SELECT CustomerFile ASSIGN TO "./Customer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerIndexFile.
+       01 IndexCustomerData.
+           02 IDXIDNum PIC 9(5).
+           02 IDXFirstName PIC X(31).
+           02 IDXLastName PIC X(30).
+           02 IDXCustAddress PIC X(40).
+           02 IDXPhone PIC X(15).
+           02 IDXEmail PIC X(40).
+           02 IDXCustStatus PIC X VALUE 'A'.
+               88 IDXCustActive VALUE 'A'.
+               88 IDXCustInactive VALUE 'I'.
+
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(31).
+               03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE 'N'.
+       01 RecsExported PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           OPEN INPUT CustomerIndexFile.
+           OPEN OUTPUT CustomerFile.
+           PERFORM ExportOneRecord UNTIL WSEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerIndexFile, CustomerFile.
+           DISPLAY ' '
+           DISPLAY 'Registros exportados: ' RecsExported.
+           STOP RUN.
+
+       ExportOneRecord.
+           READ CustomerIndexFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   IF IDXCustActive THEN
+                       MOVE IDXIDNum TO IDNum
+                       MOVE IDXFirstName TO FirstName
+                       MOVE IDXLastName TO LastName
+                       MOVE IDXCustAddress TO CustAddress
+                       MOVE IDXPhone TO Phone
+                       MOVE IDXEmail TO Email
+                       WRITE CustomerData
+                       ADD 1 TO RecsExported
+                   END-IF
+           END-READ.
