@@ -5,25 +5,90 @@
        FILE-CONTROL.
             SELECT CustomerFile ASSIGN TO "./customer.txt"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS IDNum.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNum
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+            SELECT AuditFile ASSIGN TO "./audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT HistoryFile ASSIGN TO "./customer-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
        01 CustomerData.
-           02 IDNum PIC 99.
+           02 IDNum PIC 9(5).
            02 FirstName PIC X(31).
            02 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+           02 CustStatus PIC X VALUE 'A'.
+               88 CustActive VALUE 'A'.
+               88 CustInactive VALUE 'I'.
+
+       FD AuditFile.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperation PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforePhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeEmail PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterPhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterEmail PIC X(40).
+
+       FD HistoryFile.
+       01 HistoryRecord.
+           02 HistIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistDeletedDate PIC X(8).
 
        WORKING-STORAGE SECTION.
        01 Choice PIC 9.
        01 StayOpen PIC X VALUE 'Y'.
-       01 CustExists PIC X.  
+       01 CustExists PIC X.
+       01 DeleteConfirm PIC X.
+       01 OldFirstName PIC X(31).
+       01 OldLastName PIC X(30).
+       01 OldCustAddress PIC X(40).
+       01 OldPhone PIC X(15).
+       01 OldEmail PIC X(40).
+       01 ListEOF PIC X.
+       01 SearchMode PIC 9.
+       01 FormattedName PIC X(63).
+       01 EnteredName PIC X(62).
+       01 IncludeInactive PIC X.
+       01 RangeLastNameFrom PIC X(30).
+       01 RangeLastNameTo PIC X(30).
+       01 RangeEOF PIC X.
 
        PROCEDURE DIVISION.
-       
+
        StartPara.
            OPEN I-O CustomerFile.
+           OPEN EXTEND AuditFile.
+           OPEN EXTEND HistoryFile.
                 PERFORM UNTIL StayOpen ='N'
                     DISPLAY ' '
                     DISPLAY 'Customer records'
@@ -31,6 +96,8 @@
                     DISPLAY '2 : Eliminar'
                     DISPLAY '3 : Actualizar'
                     DISPLAY '4 : Seleccionar'
+                    DISPLAY '5 : Listar'
+                    DISPLAY '6 : Rango por Apellido'
                     DISPLAY '0 : Salir'
                     Display ':' WITH NO ADVANCING
                     ACCEPT Choice
@@ -39,66 +106,312 @@
                         WHEN 2 PERFORM DeleteCust
                         WHEN 3 PERFORM UptdateCust
                         WHEN 4 PERFORM GetCust
+                        WHEN 5 PERFORM ListCust
+                        WHEN 6 PERFORM BrowseByNameRange
                         WHEN OTHER MOVE 'N' TO StayOpen
                     END-EVALUATE
                 END-PERFORM.
-           CLOSE CustomerFile.
+           CLOSE CustomerFile, AuditFile, HistoryFile.
            STOP RUN.
 
        AddCust.
            DISPLAY ' '
-           DISPLAY 'Inserta Id:' WITH NO ADVANCING.
-           ACCEPT IDNum.
-           DISPLAY 'Inserta Nombre:' WITH NO ADVANCING.
-           ACCEPT FirstName.
-           DISPLAY 'Inserta Apellido:' WITH NO ADVANCING.
-           ACCEPT LASTNAME.
+           MOVE ZERO TO IDNum.
+           PERFORM PromptIDNum UNTIL IDNum IS NUMERIC AND IDNum > ZERO.
+           MOVE SPACE TO FirstName.
+           MOVE SPACE TO LastName.
+           PERFORM PromptFullName
+               UNTIL FirstName IS NOT EQUAL TO SPACE AND
+                   LastName IS NOT EQUAL TO SPACE.
+           DISPLAY 'Inserta Direccion:' WITH NO ADVANCING.
+           ACCEPT CustAddress.
+           DISPLAY 'Inserta Telefono:' WITH NO ADVANCING.
+           ACCEPT Phone.
+           DISPLAY 'Inserta Email:' WITH NO ADVANCING.
+           ACCEPT Email.
+           SET CustActive TO TRUE.
            DISPLAY ' '
            WRITE CustomerData
                INVALID KEY DISPLAY 'Id ya esta siendo usado'
+               NOT INVALID KEY
+                   MOVE 'ADD' TO AuditOperation
+                   MOVE IDNum TO AuditIDNum
+                   MOVE SPACE TO AuditBeforeFirstName
+                   MOVE SPACE TO AuditBeforeLastName
+                   MOVE SPACE TO AuditBeforeAddress
+                   MOVE SPACE TO AuditBeforePhone
+                   MOVE SPACE TO AuditBeforeEmail
+                   MOVE FirstName TO AuditAfterFirstName
+                   MOVE LastName TO AuditAfterLastName
+                   MOVE CustAddress TO AuditAfterAddress
+                   MOVE Phone TO AuditAfterPhone
+                   MOVE Email TO AuditAfterEmail
+                   PERFORM WriteAuditRecord
            END-WRITE.
-           
-       DeleteCust.
-           DISPLAY ' '
+
+       PromptIDNum.
+           DISPLAY 'Inserta Id:' WITH NO ADVANCING.
+           ACCEPT IDNum.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO IDNum
+           END-IF.
+
+       PromptDeleteID.
            DISPLAY 'Inserta Id de cliente a eliminar:' WITH
            NO ADVANCING.
            ACCEPT IDNum.
-           DELETE CUSTOMERFILE
-               INVALID KEY DISPLAY 'Id no existe'
-           END-DELETE.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO IDNum
+           END-IF.
+
+       PromptUpdateID.
+           DISPLAY 'Inserta Id para actualizar:' WITH NO ADVANCING.
+           ACCEPT IDNum.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO IDNum
+           END-IF.
+
+       PromptSearchID.
+           DISPLAY 'Inserta Id para buscar:' WITH NO ADVANCING.
+           ACCEPT IDNum.
+           IF IDNum IS NOT NUMERIC OR IDNum IS EQUAL TO ZERO THEN
+               DISPLAY 'Id invalido, debe ser numerico y mayor a cero.'
+               MOVE ZERO TO IDNum
+           END-IF.
+
+       PromptFullName.
+           DISPLAY 'Inserta Nombre y Apellido:' WITH NO ADVANCING.
+           ACCEPT EnteredName.
+           CALL 'PARSENAME' USING EnteredName, FirstName, LastName.
+           IF FirstName IS EQUAL TO SPACE OR
+               LastName IS EQUAL TO SPACE THEN
+               DISPLAY
+                   'Nombre invalido, debe incluir nombre y apellido.'
+           END-IF.
+
+       DeleteCust.
+           MOVE 'Y' TO CustExists.
+           DISPLAY ' '
+           MOVE ZERO TO IDNum.
+           PERFORM PromptDeleteID
+               UNTIL IDNum IS NUMERIC AND IDNum > ZERO.
+           READ CUSTOMERFILE
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ
+           IF CUSTEXISTS IS EQUAL TO 'N' THEN
+               DISPLAY 'Id no existe'
+           ELSE IF CustInactive THEN
+               DISPLAY 'Cliente ya esta inactivo'
+           ELSE
+               CALL 'FORMATNAME' USING FirstName, LastName,
+                   FormattedName
+               DISPLAY 'Nombre: ' FormattedName
+               DISPLAY 'Esta seguro que desea eliminar a este cliente?'
+               DISPLAY '(S/N):' WITH NO ADVANCING
+               ACCEPT DeleteConfirm
+               IF DeleteConfirm IS EQUAL TO 'S' OR
+                   DeleteConfirm IS EQUAL TO 's' THEN
+                   MOVE FirstName TO OldFirstName
+                   MOVE LastName TO OldLastName
+                   MOVE CustAddress TO OldCustAddress
+                   MOVE Phone TO OldPhone
+                   MOVE Email TO OldEmail
+                   SET CustInactive TO TRUE
+                   REWRITE CustomerData
+                       INVALID KEY DISPLAY 'Id no existe'
+                       NOT INVALID KEY
+                           MOVE 'DELETE' TO AuditOperation
+                           MOVE IDNum TO AuditIDNum
+                           MOVE OldFirstName TO AuditBeforeFirstName
+                           MOVE OldLastName TO AuditBeforeLastName
+                           MOVE OldCustAddress TO AuditBeforeAddress
+                           MOVE OldPhone TO AuditBeforePhone
+                           MOVE OldEmail TO AuditBeforeEmail
+                           MOVE SPACE TO AuditAfterFirstName
+                           MOVE SPACE TO AuditAfterLastName
+                           MOVE SPACE TO AuditAfterAddress
+                           MOVE SPACE TO AuditAfterPhone
+                           MOVE SPACE TO AuditAfterEmail
+                           PERFORM WriteAuditRecord
+                           PERFORM WriteHistoryRecord
+                   END-REWRITE
+               ELSE
+                   DISPLAY 'Eliminacion cancelada'
+               END-IF
+           END-IF.
 
        UptdateCust.
            MOVE 'Y' TO CustExists.
            DISPLAY ' '
-           DISPLAY 'Inserta Id para actualizar:' WITH NO ADVANCING.
-           ACCEPT IDNum.
+           MOVE ZERO TO IDNum.
+           PERFORM PromptUpdateID
+               UNTIL IDNum IS NUMERIC AND IDNum > ZERO.
            READ CUSTOMERFILE
                INVALID KEY MOVE 'N' TO CustExists
            END-READ
            IF CUSTEXISTS IS EQUAL TO 'N' THEN
                DISPLAY 'Cliente no existe'
            ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               MOVE CustAddress TO OldCustAddress
+               MOVE Phone TO OldPhone
+               MOVE Email TO OldEmail
                DISPLAY 'Inserta Nombre:' WITH NO ADVANCING
                ACCEPT FirstName
                DISPLAY 'Inserta Apellido:' WITH NO ADVANCING
                ACCEPT LASTNAME
+               DISPLAY 'Inserta Direccion:' WITH NO ADVANCING
+               ACCEPT CustAddress
+               DISPLAY 'Inserta Telefono:' WITH NO ADVANCING
+               ACCEPT Phone
+               DISPLAY 'Inserta Email:' WITH NO ADVANCING
+               ACCEPT Email
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY 'Cliente no fue actualizado'
+                   NOT INVALID KEY
+                       MOVE 'UPDATE' TO AuditOperation
+                       MOVE IDNum TO AuditIDNum
+                       MOVE OldFirstName TO AuditBeforeFirstName
+                       MOVE OldLastName TO AuditBeforeLastName
+                       MOVE OldCustAddress TO AuditBeforeAddress
+                       MOVE OldPhone TO AuditBeforePhone
+                       MOVE OldEmail TO AuditBeforeEmail
+                       MOVE FirstName TO AuditAfterFirstName
+                       MOVE LastName TO AuditAfterLastName
+                       MOVE CustAddress TO AuditAfterAddress
+                       MOVE Phone TO AuditAfterPhone
+                       MOVE Email TO AuditAfterEmail
+                       PERFORM WriteAuditRecord
+               END-REWRITE
            END-IF.
-           REWRITE CustomerData
-               INVALID KEY DISPLAY 'Cliente no fue actualizado'
-           END-REWRITE.
 
        GetCust.
-           MOVE 'Y' TO CustExists.
            DISPLAY ' '
-           DISPLAY 'Inserta Id para buscar:' WITH NO ADVANCING.
-           ACCEPT IDNum.
+           DISPLAY 'Buscar por (1) Id o (2) Apellido:' WITH
+           NO ADVANCING.
+           ACCEPT SearchMode.
+           DISPLAY 'Incluir clientes inactivos? (S/N):' WITH
+           NO ADVANCING.
+           ACCEPT IncludeInactive.
+           EVALUATE SearchMode
+               WHEN 2 PERFORM GetCustByLastName
+               WHEN OTHER PERFORM GetCustByID
+           END-EVALUATE.
+
+       GetCustByID.
+           MOVE 'Y' TO CustExists.
+           MOVE ZERO TO IDNum.
+           PERFORM PromptSearchID
+               UNTIL IDNum IS NUMERIC AND IDNum > ZERO.
            READ CUSTOMERFILE
                INVALID KEY MOVE 'N' TO CustExists
            END-READ
+           PERFORM ShowCustOrNotFound.
+
+       GetCustByLastName.
+           MOVE 'Y' TO CustExists.
+           DISPLAY 'Inserta Apellido para buscar:' WITH NO ADVANCING.
+           ACCEPT LastName.
+           READ CUSTOMERFILE KEY IS LastName
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ
+           PERFORM ShowCustOrNotFound.
+
+       ShowCustOrNotFound.
            IF CUSTEXISTS IS EQUAL TO 'N' THEN
                DISPLAY 'Cliente no existe'
+           ELSE IF CustInactive AND
+               IncludeInactive IS NOT EQUAL TO 'S' AND
+               IncludeInactive IS NOT EQUAL TO 's' THEN
+               DISPLAY 'Cliente no existe'
            ELSE
+               CALL 'FORMATNAME' USING FirstName, LastName,
+                   FormattedName
                DISPLAY 'Id:' IDNUM
-               DISPLAY 'Nombre: ' FIRSTNAME 
-               DISPLAY 'Apellido: ' LASTNAME
-           END-IF. 
\ No newline at end of file
+               DISPLAY 'Nombre: ' FormattedName
+               DISPLAY 'Direccion: ' CUSTADDRESS
+               DISPLAY 'Telefono: ' PHONE
+               DISPLAY 'Email: ' EMAIL
+               IF CustInactive THEN
+                   DISPLAY 'Estado: Inactivo'
+               END-IF
+           END-IF.
+
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AuditTimestamp.
+           WRITE AuditRecord.
+
+       WriteHistoryRecord.
+           MOVE IDNum TO HistIDNum.
+           MOVE OldFirstName TO HistFirstName.
+           MOVE OldLastName TO HistLastName.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HistDeletedDate.
+           WRITE HistoryRecord.
+
+       ListCust.
+           DISPLAY ' '
+           DISPLAY 'Incluir clientes inactivos? (S/N):' WITH
+           NO ADVANCING.
+           ACCEPT IncludeInactive.
+           DISPLAY 'Id    Apellido, Nombre'.
+           MOVE LOW-VALUE TO IDNum.
+           MOVE 'N' TO ListEOF.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO ListEOF
+           END-START.
+           PERFORM ListNextCust UNTIL ListEOF IS EQUAL TO 'Y'.
+
+       ListNextCust.
+           READ CustomerFile NEXT
+               AT END MOVE 'Y' TO ListEOF
+               NOT AT END
+                   IF CustInactive AND
+                       IncludeInactive IS NOT EQUAL TO 'S' AND
+                       IncludeInactive IS NOT EQUAL TO 's' THEN
+                       CONTINUE
+                   ELSE
+                       CALL 'FORMATNAME' USING FirstName, LastName,
+                           FormattedName
+                       DISPLAY IDNUM ' ' FormattedName
+                   END-IF
+           END-READ.
+
+       BrowseByNameRange.
+           DISPLAY ' '
+           DISPLAY 'Apellido desde:' WITH NO ADVANCING.
+           ACCEPT RangeLastNameFrom.
+           DISPLAY 'Apellido hasta:' WITH NO ADVANCING.
+           ACCEPT RangeLastNameTo.
+           DISPLAY 'Incluir clientes inactivos? (S/N):' WITH
+           NO ADVANCING.
+           ACCEPT IncludeInactive.
+           DISPLAY 'Id    Apellido, Nombre'.
+           MOVE RangeLastNameFrom TO LastName.
+           MOVE 'N' TO RangeEOF.
+           START CustomerFile KEY IS NOT LESS THAN LastName
+               INVALID KEY MOVE 'Y' TO RangeEOF
+           END-START.
+           PERFORM BrowseNextInRange UNTIL RangeEOF IS EQUAL TO 'Y'.
+
+       BrowseNextInRange.
+           READ CustomerFile NEXT
+               AT END MOVE 'Y' TO RangeEOF
+               NOT AT END
+                   IF LastName IS GREATER THAN RangeLastNameTo THEN
+                       MOVE 'Y' TO RangeEOF
+                   ELSE
+                       IF CustInactive AND
+                           IncludeInactive IS NOT EQUAL TO 'S' AND
+                           IncludeInactive IS NOT EQUAL TO 's' THEN
+                           CONTINUE
+                       ELSE
+                           CALL 'FORMATNAME' USING FirstName, LastName,
+                               FormattedName
+                           DISPLAY IDNUM ' ' FormattedName
+                       END-IF
+                   END-IF
+           END-READ.
