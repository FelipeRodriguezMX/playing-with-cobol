@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGCUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CustomerIndexFile ASSIGN TO "./customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDXIDNum.
+            SELECT UnloadFile ASSIGN TO "./customer-reorg.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerIndexFile.
+       01 IndexCustomerData.
+           02 IDXIDNum PIC 9(5).
+           02 IDXFirstName PIC X(31).
+           02 IDXLastName PIC X(30).
+           02 IDXCustAddress PIC X(40).
+           02 IDXPhone PIC X(15).
+           02 IDXEmail PIC X(40).
+           02 IDXCustStatus PIC X VALUE 'A'.
+               88 IDXCustActive VALUE 'A'.
+               88 IDXCustInactive VALUE 'I'.
+
+       FD UnloadFile.
+       01 UnloadRecord PIC X(162).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE 'N'.
+       01 RecsUnloaded PIC 9(7) VALUE ZERO.
+       01 RecsReloaded PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           PERFORM UnloadIndexFile
+           PERFORM ReloadIndexFile
+           DISPLAY ' '
+           DISPLAY 'Registros descargados:    ' RecsUnloaded.
+           DISPLAY 'Registros recargados:     ' RecsReloaded.
+           STOP RUN.
+
+       UnloadIndexFile.
+           OPEN INPUT CustomerIndexFile.
+           OPEN OUTPUT UnloadFile.
+           PERFORM UnloadOneRecord UNTIL WSEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerIndexFile, UnloadFile.
+
+       UnloadOneRecord.
+           READ CustomerIndexFile NEXT
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   WRITE UnloadRecord FROM IndexCustomerData
+                   ADD 1 TO RecsUnloaded
+           END-READ.
+
+       ReloadIndexFile.
+           MOVE 'N' TO WSEOF.
+           OPEN INPUT UnloadFile.
+           OPEN OUTPUT CustomerIndexFile.
+           PERFORM ReloadOneRecord UNTIL WSEOF IS EQUAL TO 'Y'.
+           CLOSE UnloadFile, CustomerIndexFile.
+
+       ReloadOneRecord.
+           READ UnloadFile INTO IndexCustomerData
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   WRITE IndexCustomerData
+                       INVALID KEY
+                           DISPLAY 'No recargado Id: ' IDXIDNum
+                       NOT INVALID KEY ADD 1 TO RecsReloaded
+                   END-WRITE
+           END-READ.
