@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCLOSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT AuditFile ASSIGN TO "./audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditStatus.
+            SELECT CloseReport ASSIGN TO "./YearEndClose.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperation PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforePhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeEmail PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterPhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterEmail PIC X(40).
+
+       FD CloseReport.
+       01 PrintLine PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 AuditStatus PIC XX.
+       01 WSEOF PIC X VALUE 'N'.
+       01 ThisDate PIC 9(8).
+       01 FoundIndex PIC 9(3) VALUE ZERO.
+
+       01 DayCount PIC 9(3) VALUE ZERO.
+       01 DayTable.
+           02 DayEntry
+               OCCURS 1 TO 366 TIMES
+               DEPENDING ON DayCount
+               INDEXED BY DI.
+               03 DayDate PIC 9(8).
+               03 DayAdds PIC 9(5).
+               03 DayUpdates PIC 9(5).
+               03 DayDeletes PIC 9(5).
+
+       01 TotalAdds PIC 9(7) VALUE ZERO.
+       01 TotalUpdates PIC 9(7) VALUE ZERO.
+       01 TotalDeletes PIC 9(7) VALUE ZERO.
+
+       01 SectionHeading PIC X(50) VALUE
+           "Cierre Anual - Actividad de Clientes por Dia".
+       01 ColumnHeading PIC X(50) VALUE
+           "    Fecha     Altas  Actualiz  Bajas".
+       01 DayDetailLine.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnDayDate PIC 9(8).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PrnDayAdds PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnDayUpdates PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnDayDeletes PIC ZZZZ9.
+       01 TotalLine.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(11) VALUE "Totales:".
+           02 PrnTotalAdds PIC ZZZZZZ9.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 PrnTotalUpdates PIC ZZZZZZ9.
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 PrnTotalDeletes PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           OPEN INPUT AuditFile.
+           IF AuditStatus IS EQUAL TO "00" THEN
+               PERFORM ProcessOneAuditRecord UNTIL WSEOF IS EQUAL TO 'Y'
+               CLOSE AuditFile
+               PERFORM WriteCloseReport
+           ELSE
+               DISPLAY
+                   'No existe archivo de auditoria, no hay datos.'
+           END-IF.
+           STOP RUN.
+
+       ProcessOneAuditRecord.
+           READ AuditFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END PERFORM AccumulateCounts
+           END-READ.
+
+       AccumulateCounts.
+           MOVE AuditTimestamp(1:8) TO ThisDate.
+           PERFORM FindOrAddDay.
+           EVALUATE AuditOperation
+               WHEN 'ADD'
+                   ADD 1 TO DayAdds(FoundIndex)
+                   ADD 1 TO TotalAdds
+               WHEN 'UPDATE'
+                   ADD 1 TO DayUpdates(FoundIndex)
+                   ADD 1 TO TotalUpdates
+               WHEN 'DELETE'
+                   ADD 1 TO DayDeletes(FoundIndex)
+                   ADD 1 TO TotalDeletes
+           END-EVALUATE.
+
+       FindOrAddDay.
+           MOVE ZERO TO FoundIndex.
+           IF DayCount IS GREATER THAN ZERO THEN
+               PERFORM FindDayEntry
+                   VARYING DI FROM 1 BY 1 UNTIL DI IS GREATER THAN
+                       DayCount
+           END-IF.
+           IF FoundIndex IS EQUAL TO ZERO THEN
+               ADD 1 TO DayCount
+               MOVE ThisDate TO DayDate(DayCount)
+               MOVE ZERO TO DayAdds(DayCount)
+               MOVE ZERO TO DayUpdates(DayCount)
+               MOVE ZERO TO DayDeletes(DayCount)
+               MOVE DayCount TO FoundIndex
+           END-IF.
+
+       FindDayEntry.
+           IF DayDate(DI) IS EQUAL TO ThisDate AND
+               FoundIndex IS EQUAL TO ZERO THEN
+               MOVE DI TO FoundIndex
+           END-IF.
+
+       WriteCloseReport.
+           OPEN OUTPUT CloseReport.
+           WRITE PrintLine FROM SectionHeading.
+           WRITE PrintLine FROM ColumnHeading.
+           PERFORM PrintDayLine
+               VARYING DI FROM 1 BY 1 UNTIL DI IS GREATER THAN DayCount.
+           MOVE SPACE TO PrintLine.
+           WRITE PrintLine.
+           MOVE TotalAdds TO PrnTotalAdds.
+           MOVE TotalUpdates TO PrnTotalUpdates.
+           MOVE TotalDeletes TO PrnTotalDeletes.
+           WRITE PrintLine FROM TotalLine.
+           CLOSE CloseReport.
+
+       PrintDayLine.
+           MOVE DayDate(DI) TO PrnDayDate.
+           MOVE DayAdds(DI) TO PrnDayAdds.
+           MOVE DayUpdates(DI) TO PrnDayUpdates.
+           MOVE DayDeletes(DI) TO PrnDayDeletes.
+           WRITE PrintLine FROM DayDetailLine.
