@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOADCUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CustomerFile ASSIGN TO "./Customer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CustomerIndexFile ASSIGN TO "./customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDXIDNum.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(31).
+               03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+
+       FD CustomerIndexFile.
+       01 IndexCustomerData.
+           02 IDXIDNum PIC 9(5).
+           02 IDXFirstName PIC X(31).
+           02 IDXLastName PIC X(30).
+           02 IDXCustAddress PIC X(40).
+           02 IDXPhone PIC X(15).
+           02 IDXEmail PIC X(40).
+           02 IDXCustStatus PIC X VALUE 'A'.
+               88 IDXCustActive VALUE 'A'.
+               88 IDXCustInactive VALUE 'I'.
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE 'N'.
+       01 WSRecExists PIC X.
+       01 RecsRead PIC 9(7) VALUE ZERO.
+       01 RecsAdded PIC 9(7) VALUE ZERO.
+       01 RecsUpdated PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           OPEN INPUT CustomerFile.
+           OPEN I-O CustomerIndexFile.
+           PERFORM LoadOneRecord UNTIL WSEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerFile, CustomerIndexFile.
+           DISPLAY ' '
+           DISPLAY 'Registros leidos:      ' RecsRead.
+           DISPLAY 'Registros agregados:    ' RecsAdded.
+           DISPLAY 'Registros actualizados: ' RecsUpdated.
+           STOP RUN.
+
+       LoadOneRecord.
+           READ CustomerFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   ADD 1 TO RecsRead
+                   PERFORM ApplyRecord
+           END-READ.
+
+       ApplyRecord.
+           MOVE IDNum TO IDXIDNum.
+           READ CustomerIndexFile
+               INVALID KEY MOVE 'N' TO WSRecExists
+               NOT INVALID KEY MOVE 'Y' TO WSRecExists
+           END-READ
+           MOVE FirstName TO IDXFirstName
+           MOVE LastName TO IDXLastName
+           MOVE CustAddress TO IDXCustAddress
+           MOVE Phone TO IDXPhone
+           MOVE Email TO IDXEmail
+           IF WSRecExists IS EQUAL TO 'Y' THEN
+               REWRITE IndexCustomerData
+                   INVALID KEY
+                       DISPLAY 'No actualizado Id: ' IDXIDNum
+                   NOT INVALID KEY ADD 1 TO RecsUpdated
+               END-REWRITE
+           ELSE
+               SET IDXCustActive TO TRUE
+               WRITE IndexCustomerData
+                   INVALID KEY
+                       DISPLAY 'No agregado Id: ' IDXIDNum
+                   NOT INVALID KEY ADD 1 TO RecsAdded
+               END-WRITE
+           END-IF.
