@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CustomerFile ASSIGN TO "./Customer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CustomerIndexFile ASSIGN TO "./customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDXIDNum.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(31).
+               03 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+
+       FD CustomerIndexFile.
+       01 IndexCustomerData.
+           02 IDXIDNum PIC 9(5).
+           02 IDXFirstName PIC X(31).
+           02 IDXLastName PIC X(30).
+           02 IDXCustAddress PIC X(40).
+           02 IDXPhone PIC X(15).
+           02 IDXEmail PIC X(40).
+           02 IDXCustStatus PIC X VALUE 'A'.
+               88 IDXCustActive VALUE 'A'.
+               88 IDXCustInactive VALUE 'I'.
+
+       WORKING-STORAGE SECTION.
+       01 DatEOF PIC X VALUE 'N'.
+       01 IndexEOF PIC X VALUE 'N'.
+       01 DatCount PIC 9(5) VALUE ZERO.
+       01 DatTable.
+           02 DatEntry OCCURS 1 TO 99999 TIMES
+               DEPENDING ON DatCount
+               INDEXED BY DI.
+               03 DatIDNum PIC 9(5).
+               03 DatFirstName PIC X(31).
+               03 DatLastName PIC X(30).
+               03 DatMatched PIC X VALUE 'N'.
+       01 FoundIt PIC X.
+       01 CountMatched PIC 9(5) VALUE ZERO.
+       01 CountMismatch PIC 9(5) VALUE ZERO.
+       01 CountOnlyInIndex PIC 9(5) VALUE ZERO.
+       01 CountOnlyInDat PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           PERFORM LoadDatTable
+           PERFORM CompareIndexToDat
+           PERFORM ReportOnlyInDat
+           DISPLAY ' '
+           DISPLAY 'Reconciliacion customer.txt vs Customer.dat'
+           DISPLAY 'Coincidencias:            ' CountMatched
+           DISPLAY 'Diferencias de nombre:    ' CountMismatch
+           DISPLAY 'Solo en customer.txt:     ' CountOnlyInIndex
+           DISPLAY 'Solo en Customer.dat:     ' CountOnlyInDat
+           STOP RUN.
+
+       LoadDatTable.
+           OPEN INPUT CustomerFile.
+           PERFORM LoadOneDatRecord UNTIL DatEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerFile.
+
+       LoadOneDatRecord.
+           READ CustomerFile
+               AT END MOVE 'Y' TO DatEOF
+               NOT AT END
+                   ADD 1 TO DatCount
+                   MOVE IDNum TO DatIDNum(DatCount)
+                   MOVE FirstName TO DatFirstName(DatCount)
+                   MOVE LastName TO DatLastName(DatCount)
+                   MOVE 'N' TO DatMatched(DatCount)
+           END-READ.
+
+       CompareIndexToDat.
+           OPEN INPUT CustomerIndexFile.
+           PERFORM CompareOneIndexRecord UNTIL IndexEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerIndexFile.
+
+       CompareOneIndexRecord.
+           READ CustomerIndexFile
+               AT END MOVE 'Y' TO IndexEOF
+               NOT AT END PERFORM MatchIndexRecord
+           END-READ.
+
+       MatchIndexRecord.
+           MOVE 'N' TO FoundIt.
+           IF DatCount IS GREATER THAN ZERO THEN
+               PERFORM FindDatEntry
+                   VARYING DI FROM 1 BY 1
+                   UNTIL DI IS GREATER THAN DatCount
+                   OR FoundIt IS EQUAL TO 'Y'
+           END-IF.
+           IF FoundIt IS EQUAL TO 'N' THEN
+               ADD 1 TO CountOnlyInIndex
+               DISPLAY 'Solo en customer.txt, Id: ' IDXIDNum
+           END-IF.
+
+       FindDatEntry.
+           IF DatIDNum(DI) IS EQUAL TO IDXIDNum THEN
+               MOVE 'Y' TO FoundIt
+               MOVE 'Y' TO DatMatched(DI)
+               IF DatFirstName(DI) IS EQUAL TO IDXFirstName AND
+                   DatLastName(DI) IS EQUAL TO IDXLastName THEN
+                   ADD 1 TO CountMatched
+               ELSE
+                   ADD 1 TO CountMismatch
+                   DISPLAY 'Nombre distinto, Id: ' IDXIDNum
+               END-IF
+           END-IF.
+
+       ReportOnlyInDat.
+           IF DatCount IS GREATER THAN ZERO THEN
+               PERFORM ReportOneDatEntry
+                   VARYING DI FROM 1 BY 1
+                   UNTIL DI IS GREATER THAN DatCount
+           END-IF.
+
+       ReportOneDatEntry.
+           IF DatMatched(DI) IS EQUAL TO 'N' THEN
+               ADD 1 TO CountOnlyInDat
+               DISPLAY 'Solo en Customer.dat, Id: ' DatIDNum(DI)
+           END-IF.
