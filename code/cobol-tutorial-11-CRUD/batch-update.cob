@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCUST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CustomerFile ASSIGN TO "./customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNum
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+            SELECT AuditFile ASSIGN TO "./audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT HistoryFile ASSIGN TO "./customer-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TransactionFile ASSIGN TO "./customer-batch.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 FirstName PIC X(31).
+           02 LastName PIC X(30).
+           02 CustAddress PIC X(40).
+           02 Phone PIC X(15).
+           02 Email PIC X(40).
+           02 CustStatus PIC X VALUE 'A'.
+               88 CustActive VALUE 'A'.
+               88 CustInactive VALUE 'I'.
+
+       FD AuditFile.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperation PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforePhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeEmail PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterPhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterEmail PIC X(40).
+
+       FD HistoryFile.
+       01 HistoryRecord.
+           02 HistIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 HistDeletedDate PIC X(8).
+
+       FD TransactionFile.
+       01 TransactionRecord.
+           02 TxnCode PIC X.
+               88 TxnIsAdd VALUE 'A'.
+               88 TxnIsUpdate VALUE 'U'.
+               88 TxnIsDelete VALUE 'D'.
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnCustAddress PIC X(40).
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnPhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 TxnEmail PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE 'N'.
+       01 CustExists PIC X.
+       01 OldFirstName PIC X(31).
+       01 OldLastName PIC X(30).
+       01 OldCustAddress PIC X(40).
+       01 OldPhone PIC X(15).
+       01 OldEmail PIC X(40).
+       01 TxnsApplied PIC 9(7) VALUE ZERO.
+       01 TxnsRejected PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           OPEN I-O CustomerFile.
+           OPEN EXTEND AuditFile.
+           OPEN EXTEND HistoryFile.
+           OPEN INPUT TransactionFile.
+           PERFORM ApplyOneTransaction UNTIL WSEOF IS EQUAL TO 'Y'.
+           CLOSE CustomerFile, AuditFile, HistoryFile, TransactionFile.
+           DISPLAY ' '
+           DISPLAY 'Transacciones aplicadas:  ' TxnsApplied.
+           DISPLAY 'Transacciones rechazadas: ' TxnsRejected.
+           STOP RUN.
+
+       ApplyOneTransaction.
+           READ TransactionFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TxnIsAdd PERFORM ApplyAddTxn
+                       WHEN TxnIsUpdate PERFORM ApplyUpdateTxn
+                       WHEN TxnIsDelete PERFORM ApplyDeleteTxn
+                       WHEN OTHER
+                           ADD 1 TO TxnsRejected
+                           DISPLAY 'Transaccion invalida, tipo: '
+                               TxnCode
+                   END-EVALUATE
+           END-READ.
+
+       ApplyAddTxn.
+           MOVE TxnIDNum TO IDNum.
+           MOVE TxnFirstName TO FirstName.
+           MOVE TxnLastName TO LastName.
+           MOVE TxnCustAddress TO CustAddress.
+           MOVE TxnPhone TO Phone.
+           MOVE TxnEmail TO Email.
+           SET CustActive TO TRUE.
+           WRITE CustomerData
+               INVALID KEY
+                   ADD 1 TO TxnsRejected
+                   DISPLAY 'Alta rechazada, Id ya existe: ' TxnIDNum
+               NOT INVALID KEY
+                   ADD 1 TO TxnsApplied
+                   MOVE 'ADD' TO AuditOperation
+                   MOVE IDNum TO AuditIDNum
+                   MOVE SPACE TO AuditBeforeFirstName
+                   MOVE SPACE TO AuditBeforeLastName
+                   MOVE SPACE TO AuditBeforeAddress
+                   MOVE SPACE TO AuditBeforePhone
+                   MOVE SPACE TO AuditBeforeEmail
+                   MOVE FirstName TO AuditAfterFirstName
+                   MOVE LastName TO AuditAfterLastName
+                   MOVE CustAddress TO AuditAfterAddress
+                   MOVE Phone TO AuditAfterPhone
+                   MOVE Email TO AuditAfterEmail
+                   PERFORM WriteAuditRecord
+           END-WRITE.
+
+       ApplyUpdateTxn.
+           MOVE TxnIDNum TO IDNum.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+               NOT INVALID KEY MOVE 'Y' TO CustExists
+           END-READ.
+           IF CustExists IS EQUAL TO 'N' THEN
+               ADD 1 TO TxnsRejected
+               DISPLAY
+                   'Actualizacion rechazada, Id no existe: ' TxnIDNum
+           ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               MOVE CustAddress TO OldCustAddress
+               MOVE Phone TO OldPhone
+               MOVE Email TO OldEmail
+               MOVE TxnFirstName TO FirstName
+               MOVE TxnLastName TO LastName
+               MOVE TxnCustAddress TO CustAddress
+               MOVE TxnPhone TO Phone
+               MOVE TxnEmail TO Email
+               REWRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO TxnsRejected
+                       DISPLAY
+                           'Actualizacion rechazada, Id: ' TxnIDNum
+                   NOT INVALID KEY
+                       ADD 1 TO TxnsApplied
+                       MOVE 'UPDATE' TO AuditOperation
+                       MOVE IDNum TO AuditIDNum
+                       MOVE OldFirstName TO AuditBeforeFirstName
+                       MOVE OldLastName TO AuditBeforeLastName
+                       MOVE OldCustAddress TO AuditBeforeAddress
+                       MOVE OldPhone TO AuditBeforePhone
+                       MOVE OldEmail TO AuditBeforeEmail
+                       MOVE FirstName TO AuditAfterFirstName
+                       MOVE LastName TO AuditAfterLastName
+                       MOVE CustAddress TO AuditAfterAddress
+                       MOVE Phone TO AuditAfterPhone
+                       MOVE Email TO AuditAfterEmail
+                       PERFORM WriteAuditRecord
+               END-REWRITE
+           END-IF.
+
+       ApplyDeleteTxn.
+           MOVE TxnIDNum TO IDNum.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+               NOT INVALID KEY MOVE 'Y' TO CustExists
+           END-READ.
+           IF CustExists IS EQUAL TO 'N' THEN
+               ADD 1 TO TxnsRejected
+               DISPLAY 'Eliminacion rechazada, Id no existe: ' TxnIDNum
+           ELSE IF CustInactive THEN
+               ADD 1 TO TxnsRejected
+               DISPLAY 'Eliminacion rechazada, Id ya inactivo: '
+                   TxnIDNum
+           ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               MOVE CustAddress TO OldCustAddress
+               MOVE Phone TO OldPhone
+               MOVE Email TO OldEmail
+               SET CustInactive TO TRUE
+               REWRITE CustomerData
+                   INVALID KEY
+                       ADD 1 TO TxnsRejected
+                       DISPLAY 'Eliminacion rechazada, Id: ' TxnIDNum
+                   NOT INVALID KEY
+                       ADD 1 TO TxnsApplied
+                       MOVE 'DELETE' TO AuditOperation
+                       MOVE IDNum TO AuditIDNum
+                       MOVE OldFirstName TO AuditBeforeFirstName
+                       MOVE OldLastName TO AuditBeforeLastName
+                       MOVE OldCustAddress TO AuditBeforeAddress
+                       MOVE OldPhone TO AuditBeforePhone
+                       MOVE OldEmail TO AuditBeforeEmail
+                       MOVE SPACE TO AuditAfterFirstName
+                       MOVE SPACE TO AuditAfterLastName
+                       MOVE SPACE TO AuditAfterAddress
+                       MOVE SPACE TO AuditAfterPhone
+                       MOVE SPACE TO AuditAfterEmail
+                       PERFORM WriteAuditRecord
+                       PERFORM WriteHistoryRecord
+               END-REWRITE
+           END-IF.
+
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AuditTimestamp.
+           WRITE AuditRecord.
+
+       WriteHistoryRecord.
+           MOVE IDNum TO HistIDNum.
+           MOVE OldFirstName TO HistFirstName.
+           MOVE OldLastName TO HistLastName.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HistDeletedDate.
+           WRITE HistoryRecord.
