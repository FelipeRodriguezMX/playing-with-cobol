@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTGROWTH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT AuditFile ASSIGN TO "./audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditStatus.
+            SELECT GrowthReport ASSIGN TO "./CustomerGrowth.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperation PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeLastName PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterFirstName PIC X(31).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterLastName PIC X(30).
+
+       FD GrowthReport.
+       01 PrintLine PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 AuditStatus PIC XX.
+       01 WSEOF PIC X VALUE 'N'.
+       01 ThisDate PIC 9(8).
+       01 ThisYearMonth PIC 9(6).
+       01 ThisWeek PIC 9(7).
+       01 FoundIndex PIC 9(3) VALUE ZERO.
+       01 WeekStartDate PIC 9(8).
+
+       01 DayCount PIC 9(3) VALUE ZERO.
+       01 DayTable.
+           02 DayEntry
+               OCCURS 1 TO 366 TIMES
+               DEPENDING ON DayCount
+               INDEXED BY DI.
+               03 DayDate PIC 9(8).
+               03 DayAdds PIC 9(5).
+
+       01 WeekCount PIC 9(3) VALUE ZERO.
+       01 WeekTable.
+           02 WeekEntry
+               OCCURS 1 TO 366 TIMES
+               DEPENDING ON WeekCount
+               INDEXED BY WI.
+               03 WeekNum PIC 9(7).
+               03 WeekAdds PIC 9(5).
+
+       01 MonthCount PIC 9(3) VALUE ZERO.
+       01 MonthTable.
+           02 MonthEntry
+               OCCURS 1 TO 120 TIMES
+               DEPENDING ON MonthCount
+               INDEXED BY MI.
+               03 MonthYM PIC 9(6).
+               03 MonthAdds PIC 9(5).
+
+       01 SectionHeading PIC X(40).
+       01 DayDetailLine.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnDayDate PIC 9(8).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 FILLER PIC X(6) VALUE "Adds: ".
+           02 PrnDayAdds PIC ZZZZ9.
+       01 WeekDetailLine.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(13) VALUE "Week of".
+           02 PrnWeekDate PIC 9(8).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 FILLER PIC X(6) VALUE "Adds: ".
+           02 PrnWeekAdds PIC ZZZZ9.
+       01 MonthDetailLine.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PrnMonthYM PIC 9(6).
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 FILLER PIC X(6) VALUE "Adds: ".
+           02 PrnMonthAdds PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MainPara.
+           OPEN INPUT AuditFile.
+           IF AuditStatus IS EQUAL TO "00" THEN
+               PERFORM ProcessOneAuditRecord UNTIL WSEOF IS EQUAL TO 'Y'
+               CLOSE AuditFile
+               PERFORM WriteGrowthReport
+           ELSE
+               DISPLAY
+                   'No existe archivo de auditoria, no hay datos.'
+           END-IF.
+           STOP RUN.
+
+       ProcessOneAuditRecord.
+           READ AuditFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   IF AuditOperation IS EQUAL TO 'ADD' THEN
+                       PERFORM AccumulateCounts
+                   END-IF
+           END-READ.
+
+       AccumulateCounts.
+           MOVE AuditTimestamp(1:8) TO ThisDate.
+           MOVE AuditTimestamp(1:6) TO ThisYearMonth.
+           COMPUTE ThisWeek = FUNCTION INTEGER-OF-DATE(ThisDate) / 7.
+           PERFORM AccumulateDay.
+           PERFORM AccumulateWeek.
+           PERFORM AccumulateMonth.
+
+       AccumulateDay.
+           MOVE ZERO TO FoundIndex.
+           IF DayCount IS GREATER THAN ZERO THEN
+               PERFORM FindDayEntry
+                   VARYING DI FROM 1 BY 1 UNTIL DI IS GREATER THAN
+                       DayCount
+           END-IF.
+           IF FoundIndex IS GREATER THAN ZERO THEN
+               ADD 1 TO DayAdds(FoundIndex)
+           ELSE
+               ADD 1 TO DayCount
+               MOVE ThisDate TO DayDate(DayCount)
+               MOVE 1 TO DayAdds(DayCount)
+           END-IF.
+
+       FindDayEntry.
+           IF DayDate(DI) IS EQUAL TO ThisDate AND
+               FoundIndex IS EQUAL TO ZERO THEN
+               MOVE DI TO FoundIndex
+           END-IF.
+
+       AccumulateWeek.
+           MOVE ZERO TO FoundIndex.
+           IF WeekCount IS GREATER THAN ZERO THEN
+               PERFORM FindWeekEntry
+                   VARYING WI FROM 1 BY 1 UNTIL WI IS GREATER THAN
+                       WeekCount
+           END-IF.
+           IF FoundIndex IS GREATER THAN ZERO THEN
+               ADD 1 TO WeekAdds(FoundIndex)
+           ELSE
+               ADD 1 TO WeekCount
+               MOVE ThisWeek TO WeekNum(WeekCount)
+               MOVE 1 TO WeekAdds(WeekCount)
+           END-IF.
+
+       FindWeekEntry.
+           IF WeekNum(WI) IS EQUAL TO ThisWeek AND
+               FoundIndex IS EQUAL TO ZERO THEN
+               MOVE WI TO FoundIndex
+           END-IF.
+
+       AccumulateMonth.
+           MOVE ZERO TO FoundIndex.
+           IF MonthCount IS GREATER THAN ZERO THEN
+               PERFORM FindMonthEntry
+                   VARYING MI FROM 1 BY 1 UNTIL MI IS GREATER THAN
+                       MonthCount
+           END-IF.
+           IF FoundIndex IS GREATER THAN ZERO THEN
+               ADD 1 TO MonthAdds(FoundIndex)
+           ELSE
+               ADD 1 TO MonthCount
+               MOVE ThisYearMonth TO MonthYM(MonthCount)
+               MOVE 1 TO MonthAdds(MonthCount)
+           END-IF.
+
+       FindMonthEntry.
+           IF MonthYM(MI) IS EQUAL TO ThisYearMonth AND
+               FoundIndex IS EQUAL TO ZERO THEN
+               MOVE MI TO FoundIndex
+           END-IF.
+
+       WriteGrowthReport.
+           OPEN OUTPUT GrowthReport.
+           MOVE "New Customers Added - By Day" TO SectionHeading.
+           WRITE PrintLine FROM SectionHeading.
+           PERFORM PrintDayLine
+               VARYING DI FROM 1 BY 1 UNTIL DI IS GREATER THAN DayCount.
+           MOVE SPACE TO PrintLine.
+           WRITE PrintLine.
+           MOVE "New Customers Added - By Week" TO SectionHeading.
+           WRITE PrintLine FROM SectionHeading.
+           PERFORM PrintWeekLine
+               VARYING WI FROM 1 BY 1 UNTIL WI IS GREATER THAN
+                   WeekCount.
+           MOVE SPACE TO PrintLine.
+           WRITE PrintLine.
+           MOVE "New Customers Added - By Month" TO SectionHeading.
+           WRITE PrintLine FROM SectionHeading.
+           PERFORM PrintMonthLine
+               VARYING MI FROM 1 BY 1 UNTIL MI IS GREATER THAN
+                   MonthCount.
+           CLOSE GrowthReport.
+
+       PrintDayLine.
+           MOVE DayDate(DI) TO PrnDayDate.
+           MOVE DayAdds(DI) TO PrnDayAdds.
+           WRITE PrintLine FROM DayDetailLine.
+
+       PrintWeekLine.
+           COMPUTE WeekStartDate =
+               FUNCTION DATE-OF-INTEGER(WeekNum(WI) * 7).
+           MOVE WeekStartDate TO PrnWeekDate.
+           MOVE WeekAdds(WI) TO PrnWeekAdds.
+           WRITE PrintLine FROM WeekDetailLine.
+
+       PrintMonthLine.
+           MOVE MonthYM(MI) TO PrnMonthYM.
+           MOVE MonthAdds(MI) TO PrnMonthAdds.
+           WRITE PrintLine FROM MonthDetailLine.
