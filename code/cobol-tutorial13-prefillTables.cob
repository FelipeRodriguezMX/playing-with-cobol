@@ -1,34 +1,72 @@
        identification division.
        program-id. prefill-tables.
+       environment division.
+       input-output section.
+       file-control.
+           select productMaster assign to './prodmaster.dat'
+               organization  is line sequential.
        data division.
+       file section.
+       fd productMaster.
+       01 productMasterRecord.
+           02 PMProdName pic x(5).
+           02 PMProdSize pic a occurs 3 times.
+           02 PMQtyOnHand pic 9(5).
        working-storage section.
+       01 prodCount pic 9(2) value zero.
        01 prodtable.
-           02 prodData.
-               03 filler pic x(9) value 'Rojo SML'.
-               03 filler pic x(9) value 'Azul SML'.
-               03 filler pic x(9) value 'Verde SML'.
-           02 filler redefines PRODDATA.
-               03 shirt occurs 3 times.
-                   04 prodName pic x(5).
-                   04 prodsize pic a occurs 3 times.
+           02 shirt
+               occurs 1 to 99 times
+               depending on prodCount
+               indexed by PI.
+               03 prodName pic x(5).
+               03 prodsize pic a occurs 3 times.
+               03 prodQty pic 9(5).
+       01 prodEOF pic x value 'N'.
        01 changeme.
            02 textnum pic x(6).
-           02 floatnum redefines  textnum pic 9(4)v99. 
-       01 Strnum pic x(9).
+           02 floatnum redefines  textnum pic 9(4)v99.
+       01 Strnum pic x(12).
+       01 BadPos pic 99 value 99.
        01 splitnum.
-           02 Wnum pic 9(4) value zero.
+           02 Wnum pic 9(7) value zero.
            02 fnum pic 99 value zero.
-       01 flnum redefines  SPLITNUM pic 9999v99.
-       01 dollarnum pic $$,$$9.99.
+       01 flnum redefines  SPLITNUM pic 9(7)v99.
+       01 dollarnum pic $$,$$$,$$9.99.
        procedure division.
+           perform LoadProdTable
            display  shirt(1)
            move '123456' to textnum
            display  floatnum.
-           display  'enter float : ' with  no advancing 
-           accept  STRNUM.
-           unstring Strnum 
-               delimited  by '.' or all spaces 
+           perform PromptStrnum until BadPos is equal to zero
+           unstring Strnum
+               delimited  by '.' or all spaces
                into Wnum, FNUM
            move flnum  to dollarnum
            display dollarnum.
-           stop run.
\ No newline at end of file
+           stop run.
+
+       LoadProdTable.
+           open input productMaster.
+           perform LoadOneProduct until prodEOF is equal to 'Y'.
+           close productMaster.
+
+       LoadOneProduct.
+           read productMaster
+               at end move 'Y' to prodEOF
+               not at end
+                   add 1 to prodCount
+                   move PMProdName to prodName(prodCount)
+                   move PMProdSize(1) to prodsize(prodCount,1)
+                   move PMProdSize(2) to prodsize(prodCount,2)
+                   move PMProdSize(3) to prodsize(prodCount,3)
+                   move PMQtyOnHand to prodQty(prodCount)
+           end-read.
+
+       PromptStrnum.
+           display  'enter float : ' with  no advancing
+           accept  STRNUM
+           move function test-numval(Strnum) to BadPos
+           if BadPos is not equal to zero then
+               display 'Entrada invalida, solo digitos y punto decimal'
+           end-if.
