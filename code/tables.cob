@@ -1,19 +1,66 @@
        IDENTIFICATION DIVISION.
        program-id. tables.
+       environment division.
+       input-output section.
+       file-control.
+           select orderFile assign to './ordertable.dat'
+               organization  is line sequential.
+           select productMaster assign to './prodmaster.dat'
+               organization  is line sequential.
        data division.
+       file section.
+       fd orderFile.
+       01 orderRecord.
+           02 ordPName pic x(11).
+           02 ordSizeType pic A.
+       fd productMaster.
+       01 productMasterRecord.
+           02 PMProdName pic x(5).
+           02 PMProdSize pic a occurs 3 times.
+           02 PMQtyOnHand pic 9(5).
        working-storage section.
+       01 prodMasterCount pic 9(2) value zero.
+       01 prodMasterTable.
+           02 prodMasterEntry
+               occurs 1 to 99 times
+               depending on prodMasterCount
+               indexed by PMI.
+               03 prodMasterName pic x(5).
+               03 prodMasterSize pic a occurs 3 times.
+               03 prodMasterQty pic 9(5).
+       01 prodMasterEOF pic x value 'N'.
+       01 prodMasterFound pic x.
+       01 prodMasterFoundIdx pic 9(3) value zero.
+       01 friendCount pic 9 value 4.
        01 table1.
-           02 friend pic x(15) occurs 4 times.
+           02 friend pic x(15)
+               occurs 1 to 9 times
+               depending on friendCount.
+       01 custCount pic 9 value 5.
        01 custTable.
-           02 custName occurs 5 times.
-               03 Fname pic x(15).      
-               03 Lname pic x(15). 
+           02 custName
+               occurs 1 to 9 times
+               depending on custCount.
+               03 Fname pic x(15).
+               03 Lname pic x(15).
+       01 productCount pic 9 value 2.
+       01 sizeCount pic 9 value 3.
        01 ordertable.
-           02 product occurs 2 times indexed by i.
+           02 product
+               occurs 1 to 9 times
+               depending on productCount
+               ascending key is pname
+               indexed by i.
                03 pname pic x(11).
-               03 psize occurs 3 times indexed by j.
+               03 psize
+                   occurs 1 to 9 times
+                   depending on sizeCount
+                   indexed by j.
                     04 sizetype pic A.
+       01 sizeFound pic x.
+       01 targetSize pic A.
        procedure division.
+           perform LoadProductMaster
            set i j to 1
            move 'camisa azul' to product(i)
            move 's' to psize(i,j)
@@ -21,19 +68,114 @@
            move 'm' to psize(i,j).
            set j down  by 1.
            move 'camisa azulSMLcamisa rojaSML' to ordertable
-           perform GetProduct varying  i from 1 by 1 until i>2.
-           go to Lookup.
+           perform GetProduct varying  i from 1 by 1
+               until i>productCount.
+           perform Lookup
+           move 'L' to targetSize
+           set i to 2
+           perform CheckSizeInStock
+           perform SaveOrderTable
+           perform SaveProductMaster.
+           stop run.
+
+       LoadProductMaster.
+           open input productMaster.
+           perform LoadOneProductMaster
+               until prodMasterEOF is equal to 'Y'.
+           close productMaster.
+
+       LoadOneProductMaster.
+           read productMaster
+               at end move 'Y' to prodMasterEOF
+               not at end
+                   add 1 to prodMasterCount
+                   move PMProdName to prodMasterName(prodMasterCount)
+                   move PMProdSize(1)
+                       to prodMasterSize(prodMasterCount,1)
+                   move PMProdSize(2)
+                       to prodMasterSize(prodMasterCount,2)
+                   move PMProdSize(3)
+                       to prodMasterSize(prodMasterCount,3)
+                   move PMQtyOnHand to prodMasterQty(prodMasterCount)
+           end-read.
+
+       FindProductMaster.
+           move ZERO to prodMasterFoundIdx
+           move 'N' to prodMasterFound
+           perform FindOneProductMaster
+               varying PMI from 1 by 1 until PMI>prodMasterCount.
+           if prodMasterFoundIdx is greater than zero then
+               move 'Y' to prodMasterFound
+           end-if.
+
+       FindOneProductMaster.
+           if FUNCTION UPPER-CASE(prodMasterName(PMI)) =
+               FUNCTION UPPER-CASE(pname(i)(8:4)) and
+               prodMasterFoundIdx is equal to zero then
+               move PMI to prodMasterFoundIdx
+           end-if.
 
        GetProduct.
-           display  product(i)
-           perform  GetSizes varying  j from 1 by 1 until j>3.
+           display  pname(i)
+           perform  GetSizes varying  j from 1 by 1 until j>sizeCount.
        GetSizes.
            display  psize(i,j).
        Lookup.
            set i to 1
-           search  product at end display  'producto no encontrado'
-               when pname(i) = 'camisa roja' 
-                   display 'camisa roja emcontrada'
+           search all product at end display  'producto no encontrado'
+               when pname(i) = 'camisa roja'
+                   display 'camisa roja encontrada'
            end-search.
-           stop run.
-       
\ No newline at end of file
+
+       CheckSizeInStock.
+           move 'N' to sizeFound
+           set j to 1
+           search psize
+               at end move 'N' to sizeFound
+               when sizetype(i,j) = targetSize
+                   move 'Y' to sizeFound
+           end-search.
+           if sizeFound = 'Y'
+               display 'talla disponible'
+           else
+               display 'talla no disponible'
+           end-if.
+
+       SaveOrderTable.
+           open output orderFile.
+           perform WriteProductSizes varying i from 1 by 1
+               until i>productCount.
+           close orderFile.
+
+       WriteProductSizes.
+           perform WriteOneSize varying j from 1 by 1 until j>sizeCount.
+
+       WriteOneSize.
+           move pname(i) to ordPName
+           move sizetype(i,j) to ordSizeType
+           write orderRecord
+           perform FindProductMaster
+           if prodMasterFound = 'Y' then
+               if prodMasterQty(prodMasterFoundIdx) is greater than zero
+                   then
+                   subtract 1 from prodMasterQty(prodMasterFoundIdx)
+               else
+                   display 'Sin stock en bodega: ' pname(i)
+               end-if
+           else
+               display 'Producto no encontrado en bodega: ' pname(i)
+           end-if.
+
+       SaveProductMaster.
+           open output productMaster.
+           perform WriteOneProductMaster
+               varying PMI from 1 by 1 until PMI>prodMasterCount.
+           close productMaster.
+
+       WriteOneProductMaster.
+           move prodMasterName(PMI) to PMProdName
+           move prodMasterSize(PMI,1) to PMProdSize(1)
+           move prodMasterSize(PMI,2) to PMProdSize(2)
+           move prodMasterSize(PMI,3) to PMProdSize(3)
+           move prodMasterQty(PMI) to PMQtyOnHand
+           write productMasterRecord.
